@@ -20,17 +20,48 @@
            SELECT STATS-FILE ASSIGN TO DISK
              FILE STATUS IS STATS-FILE-STATUS.
 
+           SELECT EMPLOYEE-YTD-MASTER ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS YTD-AFM
+             FILE STATUS IS YTD-MASTER-FILE-STATUS.
+
+           SELECT TAX-BRACKET-FILE ASSIGN TO DISK
+             FILE STATUS IS TAX-BRACKET-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS RESTART-KEY
+             FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT PAYSLIP-FILE ASSIGN TO DISK
+             FILE STATUS IS PAYSLIP-FILE-STATUS.
+
+           SELECT BANK-TRANSFER-FILE ASSIGN TO DISK
+             FILE STATUS IS BANK-TRANSFER-FILE-STATUS.
+
+           SELECT AFM-REGISTRY-FILE ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS REG-AFM
+             FILE STATUS IS AFM-REGISTRY-FILE-STATUS.
+
+           SELECT OVERTIME-PARM-FILE ASSIGN TO DISK
+             FILE STATUS IS OVERTIME-PARM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PAYROLL-FILE
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 38 CHARACTERS
+           RECORD CONTAINS 39 CHARACTERS
            DATA RECORD IS PAYROLL-IN.
        01  PAYROLL-IN.
            05 PAYROLL-EMPLOYEE-NAME            PIC X(20).
            05 PAYROLL-HOURS-WORKED             PIC 9(03).
            05 PAYROLL-HOUR-RATE                PIC 99V99.
            05 PAYROLL-AFM                      PIC X(09).
+           05 PAYROLL-PAY-PERIOD-CODE          PIC X(01).
            05 PAYROLL-CRLF                     PIC X(02).
        FD  INVALID-PAYROLL-FILE
            LABEL RECORD IS OMITTED
@@ -67,7 +98,7 @@
            05 INVALID-OUT-DASHES-CRLF            PIC X(02).
        FD  VALID-PAYROLL-FILE
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 112 CHARACTERS
+           RECORD CONTAINS 124 CHARACTERS
            DATA RECORD IS VALID-PAYROLL-OUT.
        01  VALID-PAYROLL-OUT.
            05 VALID-PAYROLL-EMPLOYEE-NAME      PIC X(20).
@@ -80,6 +111,9 @@
            05 FILLER                           PIC X(02).
            05 VALID-PAYROLL-AFM-STATUS         PIC X(10).
            05 FILLER                           PIC X(02).
+           05 VALID-PAYROLL-OVERTIME
+                   PIC Z(03).Z(02)9,99.
+           05 FILLER                           PIC X(02).
            05 VALID-PAYROLL-GROSS
                    PIC Z(02).Z(03).Z(02)9,99.
            05 FILLER                           PIC X(02).
@@ -99,6 +133,8 @@
            05 FILLER                         PIC X(02).
            05 VALID-AFM-STATUS-TITLE         PIC X(10).
            05 FILLER                         PIC X(02).
+           05 VALID-OVERTIME-TITLE           PIC X(10).
+           05 FILLER                         PIC X(02).
            05 VALID-GROSS-TITLE              PIC X(13).
            05 FILLER                         PIC X(02).
            05 VALID-TAXES-TITLE              PIC X(13).
@@ -106,7 +142,7 @@
            05 VALID-NET-TITLE                PIC X(10).
            05 VALID-CRLF-TITLE               PIC X(02).
        01  VALID-PAYROLL-OUT-DASHES.
-           05 VALID-OUT-DASHES               PIC X(110).
+           05 VALID-OUT-DASHES               PIC X(122).
            05 VALID-OUT-DASHES-CRLF          PIC X(02).
        FD  STATS-FILE
            LABEL RECORD IS OMITTED
@@ -117,13 +153,108 @@
            05 FILLER                           PIC X.
            05 TOTAL-AMOUNT                     PIC Z(03).Z(02)9,99.
            05 STATS-CRLF                       PIC X(02).
+       01  RECON-STATS-OUT.
+           05 RECON-TITLE                      PIC X(40).
+           05 FILLER                           PIC X(01).
+           05 RECON-VALUE                      PIC Z(05)9.
+           05 FILLER                           PIC X(04).
+           05 RECON-CRLF                       PIC X(02).
+       FD  EMPLOYEE-YTD-MASTER
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 33 CHARACTERS
+           DATA RECORD IS YTD-MASTER-RECORD.
+       01  YTD-MASTER-RECORD.
+           05 YTD-AFM                          PIC X(09).
+           05 YTD-GROSS                        COMP PIC 9(09)V99.
+           05 YTD-TAXES                        COMP PIC 9(09)V99.
+           05 YTD-NET                          COMP PIC 9(09)V99.
+       FD  TAX-BRACKET-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS TAX-BRACKET-IN.
+       01  TAX-BRACKET-IN.
+           05 TAX-BRACKET-IN-THRESHOLD          PIC 9(08)V99.
+           05 TAX-BRACKET-IN-RATE                PIC 9V999.
+           05 TAX-BRACKET-IN-CRLF                PIC X(02).
+       FD  RESTART-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 18065 CHARACTERS
+           DATA RECORD IS RESTART-OUT.
+       01  RESTART-OUT.
+           05 RESTART-KEY                       PIC X(01).
+           05 RESTART-CHECKPOINT-COUNT          PIC 9(08).
+           05 RESTART-VALID-COUNT               PIC 9(08).
+           05 RESTART-INVALID-COUNT             PIC 9(08).
+           05 RESTART-BANK-COUNT                PIC 9(06).
+           05 RESTART-GROSS                     PIC 9(08)V99.
+           05 RESTART-TAXES                     PIC 9(08)V99.
+           05 RESTART-NET                       PIC 9(08)V99.
+      *----The full validated-AFM list, not just the counters, so a
+      *----restart never has to re-derive it from raw unvalidated
+      *----PAYROLL-FILE rows (see CHECK-DUPLICATE-AFM-RTN).
+           05 RESTART-SEEN-AFM-COUNT            PIC 9(04).
+           05 RESTART-SEEN-AFM-TABLE
+                   OCCURS 2000 TIMES            PIC X(09).
+       FD  PAYSLIP-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS PAYSLIP-OUT.
+       01  PAYSLIP-OUT.
+           05 PAYSLIP-LINE                      PIC X(58).
+           05 PAYSLIP-CRLF                      PIC X(02).
+       FD  BANK-TRANSFER-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS BANK-TRANSFER-OUT.
+       01  BANK-TRANSFER-OUT.
+           05 BANK-TRANSFER-REFERENCE           PIC X(09).
+           05 FILLER                            PIC X(02).
+           05 BANK-TRANSFER-NAME                PIC X(20).
+           05 FILLER                            PIC X(02).
+           05 BANK-TRANSFER-AMOUNT              PIC Z(05)9,99.
+           05 BANK-TRANSFER-CRLF                PIC X(02).
+       01  BANK-TRANSFER-TRAILER.
+           05 BANK-TRANSFER-TRAILER-LABEL       PIC X(20).
+           05 FILLER                            PIC X(02).
+           05 BANK-TRANSFER-TRAILER-COUNT       PIC Z(05)9.
+           05 FILLER                            PIC X(02).
+           05 BANK-TRANSFER-TRAILER-TOTAL
+                   PIC Z(03).Z(02)9,99.
+           05 FILLER                            PIC X(02).
+           05 BANK-TRANSFER-TRAILER-CRLF        PIC X(02).
+       FD  AFM-REGISTRY-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 29 CHARACTERS
+           DATA RECORD IS AFM-REGISTRY-RECORD.
+       01  AFM-REGISTRY-RECORD.
+           05 REG-AFM                          PIC X(09).
+           05 REG-EMPLOYEE-NAME                PIC X(20).
+       FD  OVERTIME-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS OVERTIME-PARM-IN.
+       01  OVERTIME-PARM-IN.
+           05 OVERTIME-PARM-THRESHOLD           PIC 9(03).
+           05 OVERTIME-PARM-CRLF                PIC X(02).
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05 PAYROLL-FILE-STATUS              PIC 99.
            05 VALID-PAYROLL-FILE-STATUS        PIC 99.
            05 INVALID-PAYROLL-FILE-STATUS      PIC 99.
            05 STATS-FILE-STATUS                PIC 99.
+           05 YTD-MASTER-FILE-STATUS           PIC 99.
+           05 TAX-BRACKET-FILE-STATUS          PIC 99.
            05 DATA-REMAINS-SWITCH              PIC X(02) VALUE SPACES.
+           05 TAX-BRACKET-EOF-SWITCH           PIC X(03) VALUE 'NO'.
+           05 TAX-BRACKET-IDX                  COMP PIC 99 VALUE 0.
+           05 TAX-BRACKET-COUNT                COMP PIC 99 VALUE 0.
+           05 TAX-BRACKET-TABLE OCCURS 20 TIMES
+                   INDEXED BY TAX-BRACKET-TAB-IDX.
+               10 TAX-BRACKET-THRESHOLD         COMP PIC 9(09)V99.
+               10 TAX-BRACKET-RATE              COMP PIC 9V999.
+           05 PREVIOUS-THRESHOLD               COMP PIC 9(09)V99.
+           05 SCALED-THRESHOLD                 COMP PIC 9(09)V99.
+           05 TAXABLE-IN-BRACKET               COMP PIC 9(09)V99.
            05 TOTAL-GROSS                      COMP PIC 9(08)V99
                    VALUE 0.
            05 TOTAL-TAXES                      COMP PIC 9(08)V99
@@ -142,6 +273,48 @@
            05 AFM                              PIC X(09).
            05 AFM-STATUS                       PIC X(07).
            05 AFM-CAUSE                        PIC X(40).
+           05 YTD-NEW-EMPLOYEE-SWITCH          PIC X(03) VALUE 'NO'.
+           05 SEEN-AFM-COUNT                   COMP PIC 9(04) VALUE 0.
+           05 SEEN-AFM-TABLE OCCURS 2000 TIMES PIC X(09).
+           05 SEEN-AFM-IDX                     COMP PIC 9(04) VALUE 0.
+           05 DUPLICATE-AFM-SWITCH             PIC X(03) VALUE 'NO'.
+           05 RESTART-FILE-STATUS              PIC 99.
+           05 RESTART-REQUESTED-SWITCH         PIC X(03) VALUE 'NO'.
+           05 RESTART-RECORD-EXISTS-SWITCH     PIC X(03) VALUE 'NO'.
+      *----Every record is its own checkpoint boundary: VALID-PAYROLL
+      *-----FILE, PAYSLIP-FILE, BANK-TRANSFER-FILE and the YTD master
+      *----are all written per record, so a less frequent checkpoint
+      *----would let a restart reprocess (and re-pay) already-written
+      *----records.
+           05 CHECKPOINT-INTERVAL              COMP PIC 9(04) VALUE 1.
+           05 RECORDS-READ-COUNT               COMP PIC 9(08) VALUE 0.
+           05 REPOSITION-COUNT                 COMP PIC 9(08) VALUE 0.
+           05 RECORDS-VALID-COUNT              COMP PIC 9(08) VALUE 0.
+           05 RECORDS-INVALID-COUNT            COMP PIC 9(08) VALUE 0.
+           05 RECORDS-ACCOUNTED-COUNT          COMP PIC 9(08) VALUE 0.
+           05 RECON-BALANCE-SWITCH             PIC X(03) VALUE 'YES'.
+           05 OVERTIME-PARM-FILE-STATUS        PIC 99.
+      *----Default threshold when OVERTIME-PARM-FILE is absent;
+      *----overridden from that file in INITIALIZE-RTN when present.
+           05 REGULAR-HOURS-THRESHOLD          COMP PIC 9(03) VALUE 080.
+           05 REGULAR-HOURS                    COMP PIC 9(03) VALUE 0.
+           05 OVERTIME-HOURS                   COMP PIC 9(03) VALUE 0.
+           05 REGULAR-SALARY                   PIC 9(08)V99.
+           05 OVERTIME-SALARY                  PIC 9(08)V99.
+           05 OVERTIME-SALARY-Z                PIC Z(03).Z(02)9,99.
+           05 PAYSLIP-FILE-STATUS              PIC 99.
+           05 PAYSLIP-HOURS-Z                  PIC Z(11)9.
+           05 PAYSLIP-RATE-Z                   PIC Z(05)9,99.
+           05 BANK-TRANSFER-FILE-STATUS        PIC 99.
+           05 BANK-TRANSFER-COUNT              COMP PIC 9(06) VALUE 0.
+           05 AFM-REGISTRY-FILE-STATUS         PIC 99.
+           05 AFM-REGISTRY-AVAILABLE-SWITCH    PIC X(03) VALUE 'NO'.
+           05 PERIOD-MULTIPLIER                COMP PIC 9(02) VALUE 14.
+           05 BRACKET-SCALE-FACTOR
+                   COMP PIC 9(02)V9(04) VALUE 1.
+      *----REGULAR-HOURS-THRESHOLD scaled to the current pay period,
+      *----the same way BRACKET-SCALE-FACTOR scales the tax brackets.
+           05 SCALED-HOURS-THRESHOLD           COMP PIC 9(04) VALUE 080.
 
        PROCEDURE DIVISION.
 
@@ -152,18 +325,88 @@
 
        STOPRUN.
            CLOSE PAYROLL-FILE, VALID-PAYROLL-FILE, INVALID-PAYROLL-FILE,
-               STATS-FILE.
+               STATS-FILE, EMPLOYEE-YTD-MASTER, PAYSLIP-FILE,
+               BANK-TRANSFER-FILE, RESTART-FILE.
+           IF AFM-REGISTRY-AVAILABLE-SWITCH = 'YES'
+              CLOSE AFM-REGISTRY-FILE
+           END-IF.
            STOP RUN.
 
        INITIALIZE-RTN.
            INITIALIZE WS-VARIABLES.
 
-           OPEN INPUT PAYROLL-FILE, OUTPUT VALID-PAYROLL-FILE,
-               OUTPUT INVALID-PAYROLL-FILE, OUTPUT STATS-FILE.
+      *----A leftover RESTART-FILE record from an aborted run means we
+      *----resume past the last checkpoint instead of starting over.
+      *----Kept open I-O for the rest of the run so WRITE-CHECKPOINT-RTN
+      *----can REWRITE it in place rather than recreate it each time.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-FILE-STATUS = 35
+              OPEN OUTPUT RESTART-FILE
+              CLOSE RESTART-FILE
+              OPEN I-O RESTART-FILE
+           END-IF
+           IF RESTART-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING FILE: RESTART-FILE!!!'
+              DISPLAY 'STATUS-CODE = ' RESTART-FILE-STATUS
+              GO TO STOPRUN.
+
+           MOVE '1' TO RESTART-KEY
+           READ RESTART-FILE KEY IS RESTART-KEY
+               INVALID KEY MOVE 'NO' TO RESTART-REQUESTED-SWITCH
+               NOT INVALID KEY
+                   MOVE 'YES' TO RESTART-REQUESTED-SWITCH
+                   MOVE 'YES' TO RESTART-RECORD-EXISTS-SWITCH
+                   MOVE RESTART-CHECKPOINT-COUNT TO REPOSITION-COUNT
+      *----Restore the accumulators the pre-crash run had built up so
+      *----the resumed run's totals and reconciliation cover the whole
+      *----batch, not just the records processed after the restart.
+                   MOVE RESTART-VALID-COUNT   TO RECORDS-VALID-COUNT
+                   MOVE RESTART-INVALID-COUNT TO
+                       RECORDS-INVALID-COUNT
+                   MOVE RESTART-BANK-COUNT    TO BANK-TRANSFER-COUNT
+                   MOVE RESTART-GROSS         TO TOTAL-GROSS
+                   MOVE RESTART-TAXES         TO TOTAL-TAXES
+                   MOVE RESTART-NET           TO TOTAL-NET
+      *----Restore the validated-AFM list itself, not a guess
+      *----reconstructed from unvalidated input rows.
+                   MOVE RESTART-SEEN-AFM-COUNT TO SEEN-AFM-COUNT
+                   PERFORM VARYING SEEN-AFM-IDX FROM 1 BY 1
+                           UNTIL SEEN-AFM-IDX > SEEN-AFM-COUNT
+                       MOVE RESTART-SEEN-AFM-TABLE(SEEN-AFM-IDX) TO
+                           SEEN-AFM-TABLE(SEEN-AFM-IDX)
+                   END-PERFORM
+           END-READ.
+
+           OPEN INPUT PAYROLL-FILE.
            IF PAYROLL-FILE-STATUS NOT = 0
               DISPLAY 'ERROR OPENING INPUT FILE: PAYROLL-FILE!!!'
               DISPLAY 'STATUS-CODE = ' PAYROLL-FILE-STATUS
               GO TO STOPRUN.
+
+           IF RESTART-REQUESTED-SWITCH = 'YES'
+              OPEN EXTEND VALID-PAYROLL-FILE
+              OPEN EXTEND INVALID-PAYROLL-FILE
+              OPEN EXTEND STATS-FILE
+              OPEN EXTEND PAYSLIP-FILE
+              OPEN EXTEND BANK-TRANSFER-FILE
+              DISPLAY 'RESUMING AFTER CHECKPOINT AT RECORD '
+                  REPOSITION-COUNT
+              PERFORM REPOSITION-PAYROLL-RTN
+           ELSE
+              OPEN OUTPUT VALID-PAYROLL-FILE
+              OPEN OUTPUT INVALID-PAYROLL-FILE
+              OPEN OUTPUT STATS-FILE
+              OPEN OUTPUT PAYSLIP-FILE
+              OPEN OUTPUT BANK-TRANSFER-FILE
+           END-IF.
+           IF PAYSLIP-FILE-STATUS NOT = 0
+              DISPLAY 'ERROR OPENING OUTPUT FILE: PAYSLIP-FILE!!!'
+              DISPLAY 'STATUS-CODE = ' PAYSLIP-FILE-STATUS
+              GO TO STOPRUN.
+           IF BANK-TRANSFER-FILE-STATUS NOT = 0
+              DISPLAY 'ERROR OPENING OUTPUT FILE: BANK-TRANSFER-FILE!!!'
+              DISPLAY 'STATUS-CODE = ' BANK-TRANSFER-FILE-STATUS
+              GO TO STOPRUN.
            IF VALID-PAYROLL-FILE-STATUS NOT = 0
               DISPLAY 'ERROR OPENING OUTPUT FILE: VALID-PAYROLL-FILE!!!'
               DISPLAY 'STATUS-CODE = ' VALID-PAYROLL-FILE-STATUS
@@ -177,12 +420,96 @@
               DISPLAY 'ERROR OPENING OUTPUT FILE: STATS-FILE!!!'
               DISPLAY 'STATUS-CODE = ' STATS-FILE-STATUS
               GO TO STOPRUN.
+
+      *----The YTD master may not exist yet on a shop's very first run;
+      *----create it on the fly rather than failing the whole payroll.
+           OPEN I-O EMPLOYEE-YTD-MASTER.
+           IF YTD-MASTER-FILE-STATUS = 35
+              OPEN OUTPUT EMPLOYEE-YTD-MASTER
+              CLOSE EMPLOYEE-YTD-MASTER
+              OPEN I-O EMPLOYEE-YTD-MASTER
+           END-IF
+           IF YTD-MASTER-FILE-STATUS NOT = 0
+              DISPLAY 'ERROR OPENING FILE: EMPLOYEE-YTD-MASTER!!!'
+              DISPLAY 'STATUS-CODE = ' YTD-MASTER-FILE-STATUS
+              GO TO STOPRUN.
+
+           OPEN INPUT TAX-BRACKET-FILE.
+           IF TAX-BRACKET-FILE-STATUS NOT = 0
+              DISPLAY 'ERROR OPENING INPUT FILE: TAX-BRACKET-FILE!!!'
+              DISPLAY 'STATUS-CODE = ' TAX-BRACKET-FILE-STATUS
+              GO TO STOPRUN.
+           PERFORM LOAD-TAX-BRACKET-RTN
+               UNTIL TAX-BRACKET-EOF-SWITCH = 'YES'.
+           CLOSE TAX-BRACKET-FILE.
+
+      *----The registry is advisory: if the shop has not built one yet
+      *----we simply cannot cross-check names, so skip the check rather
+      *----than failing the whole payroll over a missing lookup file.
+           OPEN INPUT AFM-REGISTRY-FILE.
+           IF AFM-REGISTRY-FILE-STATUS = 0
+              MOVE 'YES' TO AFM-REGISTRY-AVAILABLE-SWITCH
+           ELSE
+              MOVE 'NO' TO AFM-REGISTRY-AVAILABLE-SWITCH
+           END-IF.
+
+      *----OVERTIME-PARM-FILE is also advisory: a shop that has not
+      *----set one up yet keeps the REGULAR-HOURS-THRESHOLD default.
+           OPEN INPUT OVERTIME-PARM-FILE.
+           IF OVERTIME-PARM-FILE-STATUS = 0
+              READ OVERTIME-PARM-FILE
+                  NOT AT END
+                      MOVE OVERTIME-PARM-THRESHOLD TO
+                          REGULAR-HOURS-THRESHOLD
+              END-READ
+              CLOSE OVERTIME-PARM-FILE
+           END-IF.
+
            READ PAYROLL-FILE
                 AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
+           IF DATA-REMAINS-SWITCH NOT = 'NO'
+               ADD 1 TO RECORDS-READ-COUNT
+           END-IF.
+
+      *----Reads one TAX-BRACKET-FILE record into the table.
+       LOAD-TAX-BRACKET-RTN.
+           READ TAX-BRACKET-FILE
+               AT END MOVE 'YES' TO TAX-BRACKET-EOF-SWITCH
+           END-READ
+           IF TAX-BRACKET-EOF-SWITCH NOT = 'YES'
+               IF TAX-BRACKET-COUNT < 20
+                   ADD 1 TO TAX-BRACKET-COUNT
+                   MOVE TAX-BRACKET-IN-THRESHOLD TO
+                       TAX-BRACKET-THRESHOLD(TAX-BRACKET-COUNT)
+                   MOVE TAX-BRACKET-IN-RATE TO
+                       TAX-BRACKET-RATE(TAX-BRACKET-COUNT)
+               ELSE
+                   DISPLAY '***TAX-BRACKET-FILE HAS MORE THAN 20'
+                       ' BRACKETS -- EXTRA BRACKETS IGNORED!!!'
+               END-IF
+           END-IF.
+
+      *----Skips past the records already processed before the last
+      *----checkpoint so a resumed run does not reprocess them.
+      *----SEEN-AFM-TABLE is restored from RESTART-SEEN-AFM-TABLE in
+      *----INITIALIZE-RTN, not rebuilt here -- these skipped records are
+      *----raw, unvalidated PAYROLL-IN rows, and not every one of them
+      *----ended up in the table on the original run (e.g. one that
+      *----checksum-validated but failed the AFM-REGISTRY-FILE name
+      *----cross-check is never added).
+       REPOSITION-PAYROLL-RTN.
+           PERFORM REPOSITION-COUNT TIMES
+               READ PAYROLL-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM
+           MOVE REPOSITION-COUNT TO RECORDS-READ-COUNT.
 
        MAIN-RTN.
-           PERFORM PRINT-VALID-RECORD-TITLE.
-           PERFORM PRINT-INVALID-RECORD-TITLE.
+           IF RESTART-REQUESTED-SWITCH NOT = 'YES'
+               PERFORM PRINT-VALID-RECORD-TITLE
+               PERFORM PRINT-INVALID-RECORD-TITLE
+           END-IF.
            PERFORM PROCESS-PAYROLLS
                UNTIL DATA-REMAINS-SWITCH = 'NO'.
 
@@ -218,6 +545,7 @@
            MOVE 'HOUR RATE'              TO VALID-HOUR-RATE-TITLE
            MOVE '   AFM'                 TO VALID-AFM-TITLE
            MOVE 'AFM STATUS'             TO VALID-AFM-STATUS-TITLE
+           MOVE 'OVERTIME'               TO VALID-OVERTIME-TITLE
            MOVE ' GROSS SALARY'          TO VALID-GROSS-TITLE
            MOVE 'TAXES APPLIED'          TO VALID-TAXES-TITLE
            MOVE 'NET SALARY'             TO VALID-NET-TITLE
@@ -243,23 +571,23 @@
            MOVE PAYROLL-AFM TO AFM
            CALL 'AFM-VALIDATION-SUBRTN' USING BY REFERENCE
                    AFM, AFM-STATUS, AFM-CAUSE
+           IF AFM-STATUS = 'VALID'
+               PERFORM CHECK-AFM-REGISTRY-RTN
+           END-IF
+           IF AFM-STATUS = 'VALID'
+               PERFORM CHECK-DUPLICATE-AFM-RTN
+           END-IF
            IF AFM-STATUS = 'INVALID'
                PERFORM PRINT-INVALID-RECORD
            ELSE
-               COMPUTE GROSS-SALARY =
-                   PAYROLL-HOURS-WORKED*PAYROLL-HOUR-RATE*14
-               IF GROSS-SALARY <= 10000
-                   MOVE 0 TO TAXES
-                   ELSE IF GROSS-SALARY <= 20000
-                           COMPUTE TAXES ROUNDED =
-                           (GROSS-SALARY - 10000)*10/100
-                         ELSE
-                             COMPUTE TAXES ROUNDED = (10000*10/100)
-                             + (GROSS-SALARY - 20000)*25/100
-                         END-IF
-               END-IF
+               PERFORM SET-PAY-PERIOD-RTN
+               PERFORM CALCULATE-GROSS-SALARY-RTN
+               PERFORM CALCULATE-TAXES-RTN
                COMPUTE NET-SALARY = GROSS-SALARY - TAXES
+               PERFORM UPDATE-YTD-MASTER-RTN
                PERFORM PRINT-VALID-RECORD
+               PERFORM PRINT-PAYSLIP-RECORD
+               PERFORM PRINT-BANK-TRANSFER-RECORD
 
                ADD GROSS-SALARY TO TOTAL-GROSS
                ADD TAXES        TO TOTAL-TAXES
@@ -273,8 +601,172 @@
                    VALID-PAYROLL-AFM-STATUS ' ' GROSS-SALARY-Z ' '
                    TAXES-Z ' ' NET-SALARY-Z
            END-IF.
+      *----Checkpoint against RECORDS-READ-COUNT now, before the next
+      *----read, so it reflects only records this paragraph has
+      *----actually finished processing.
+           IF FUNCTION MOD(RECORDS-READ-COUNT, CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT-RTN
+           END-IF.
            READ PAYROLL-FILE
                     AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
+           IF DATA-REMAINS-SWITCH NOT = 'NO'
+               ADD 1 TO RECORDS-READ-COUNT
+           END-IF.
+
+      *----Periodically saves how many records have been fully
+      *----processed so a restarted run resumes after them.
+      *----RESTART-FILE stays open I-O for the whole run (opened in
+      *----INITIALIZE-RTN); REWRITE-ing the one record in place means a
+      *----crash mid-checkpoint leaves the prior good checkpoint on
+      *----disk instead of an empty file, the same way
+      *----UPDATE-YTD-MASTER-RTN updates EMPLOYEE-YTD-MASTER in place.
+       WRITE-CHECKPOINT-RTN.
+           MOVE '1' TO RESTART-KEY
+           MOVE RECORDS-READ-COUNT     TO RESTART-CHECKPOINT-COUNT
+           MOVE RECORDS-VALID-COUNT    TO RESTART-VALID-COUNT
+           MOVE RECORDS-INVALID-COUNT  TO RESTART-INVALID-COUNT
+           MOVE BANK-TRANSFER-COUNT    TO RESTART-BANK-COUNT
+           MOVE TOTAL-GROSS            TO RESTART-GROSS
+           MOVE TOTAL-TAXES            TO RESTART-TAXES
+           MOVE TOTAL-NET              TO RESTART-NET
+           MOVE SEEN-AFM-COUNT         TO RESTART-SEEN-AFM-COUNT
+           PERFORM VARYING SEEN-AFM-IDX FROM 1 BY 1
+                   UNTIL SEEN-AFM-IDX > SEEN-AFM-COUNT
+               MOVE SEEN-AFM-TABLE(SEEN-AFM-IDX) TO
+                   RESTART-SEEN-AFM-TABLE(SEEN-AFM-IDX)
+           END-PERFORM
+           IF RESTART-RECORD-EXISTS-SWITCH = 'YES'
+               REWRITE RESTART-OUT
+           ELSE
+               WRITE RESTART-OUT
+               MOVE 'YES' TO RESTART-RECORD-EXISTS-SWITCH
+           END-IF
+           IF RESTART-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING RESTART FILE!!!'
+              DISPLAY 'STATUS-CODE = ' RESTART-FILE-STATUS
+              GO TO STOPRUN
+           END-IF.
+
+      *----Cross-checks a checksum-valid AFM against the employee
+      *----registry; a name mismatch demotes it to invalid.
+       CHECK-AFM-REGISTRY-RTN.
+           IF AFM-REGISTRY-AVAILABLE-SWITCH = 'YES'
+               MOVE AFM TO REG-AFM
+               READ AFM-REGISTRY-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF REG-EMPLOYEE-NAME NOT = PAYROLL-EMPLOYEE-NAME
+                           MOVE 'INVALID' TO AFM-STATUS
+                           MOVE 'AFM/NAME MISMATCH' TO AFM-CAUSE
+                       END-IF
+               END-READ
+           END-IF.
+
+      *----Compares the current AFM against every AFM already seen
+      *----this run; a repeat is demoted to invalid.
+       CHECK-DUPLICATE-AFM-RTN.
+           MOVE 'NO' TO DUPLICATE-AFM-SWITCH
+           PERFORM VARYING SEEN-AFM-IDX FROM 1 BY 1
+                   UNTIL SEEN-AFM-IDX > SEEN-AFM-COUNT
+               IF AFM = SEEN-AFM-TABLE(SEEN-AFM-IDX)
+                   MOVE 'YES' TO DUPLICATE-AFM-SWITCH
+               END-IF
+           END-PERFORM
+           IF DUPLICATE-AFM-SWITCH = 'YES'
+               MOVE 'INVALID' TO AFM-STATUS
+               MOVE 'DUPLICATE AFM IN THIS RUN' TO AFM-CAUSE
+           ELSE
+               IF SEEN-AFM-COUNT < 2000
+                   ADD 1 TO SEEN-AFM-COUNT
+                   MOVE AFM TO SEEN-AFM-TABLE(SEEN-AFM-COUNT)
+               END-IF
+           END-IF.
+
+      *----Maps PAYROLL-PAY-PERIOD-CODE to PERIOD-MULTIPLIER and
+      *----derives BRACKET-SCALE-FACTOR to match.
+       SET-PAY-PERIOD-RTN.
+           EVALUATE PAYROLL-PAY-PERIOD-CODE
+             WHEN 'W'
+               MOVE 07 TO PERIOD-MULTIPLIER
+             WHEN 'M'
+               MOVE 30 TO PERIOD-MULTIPLIER
+             WHEN OTHER
+               MOVE 14 TO PERIOD-MULTIPLIER
+           END-EVALUATE.
+           COMPUTE BRACKET-SCALE-FACTOR ROUNDED =
+               PERIOD-MULTIPLIER / 14.
+           COMPUTE SCALED-HOURS-THRESHOLD ROUNDED =
+               REGULAR-HOURS-THRESHOLD * BRACKET-SCALE-FACTOR.
+
+      *----Splits hours worked into regular and overtime (paid at
+      *----1.5x) and builds GROSS-SALARY from the two pieces.
+       CALCULATE-GROSS-SALARY-RTN.
+           IF PAYROLL-HOURS-WORKED > SCALED-HOURS-THRESHOLD
+               MOVE SCALED-HOURS-THRESHOLD TO REGULAR-HOURS
+               COMPUTE OVERTIME-HOURS =
+                   PAYROLL-HOURS-WORKED - SCALED-HOURS-THRESHOLD
+           ELSE
+               MOVE PAYROLL-HOURS-WORKED TO REGULAR-HOURS
+               MOVE 0 TO OVERTIME-HOURS
+           END-IF
+           COMPUTE REGULAR-SALARY =
+               REGULAR-HOURS * PAYROLL-HOUR-RATE * PERIOD-MULTIPLIER
+           COMPUTE OVERTIME-SALARY =
+               OVERTIME-HOURS * PAYROLL-HOUR-RATE * 1,5 *
+               PERIOD-MULTIPLIER
+           COMPUTE GROSS-SALARY = REGULAR-SALARY + OVERTIME-SALARY.
+
+      *----Applies the TAX-BRACKET-TABLE marginally against
+      *----GROSS-SALARY.
+       CALCULATE-TAXES-RTN.
+           MOVE 0 TO TAXES
+           MOVE 0 TO PREVIOUS-THRESHOLD
+           PERFORM VARYING TAX-BRACKET-IDX FROM 1 BY 1
+                   UNTIL TAX-BRACKET-IDX > TAX-BRACKET-COUNT
+               COMPUTE SCALED-THRESHOLD =
+                   TAX-BRACKET-THRESHOLD(TAX-BRACKET-IDX) *
+                   BRACKET-SCALE-FACTOR
+               IF GROSS-SALARY > PREVIOUS-THRESHOLD
+                   IF GROSS-SALARY > SCALED-THRESHOLD
+                       COMPUTE TAXABLE-IN-BRACKET =
+                           SCALED-THRESHOLD - PREVIOUS-THRESHOLD
+                   ELSE
+                       COMPUTE TAXABLE-IN-BRACKET =
+                           GROSS-SALARY - PREVIOUS-THRESHOLD
+                   END-IF
+                   COMPUTE TAXES ROUNDED = TAXES +
+                       TAXABLE-IN-BRACKET *
+                       TAX-BRACKET-RATE(TAX-BRACKET-IDX)
+               END-IF
+               MOVE SCALED-THRESHOLD TO PREVIOUS-THRESHOLD
+           END-PERFORM.
+
+      *----Accumulates year-to-date gross/taxes/net for the current
+      *----employee's AFM so totals survive across separate runs.
+       UPDATE-YTD-MASTER-RTN.
+           MOVE 'NO' TO YTD-NEW-EMPLOYEE-SWITCH
+           MOVE AFM TO YTD-AFM
+           READ EMPLOYEE-YTD-MASTER
+               INVALID KEY
+                   MOVE 'YES' TO YTD-NEW-EMPLOYEE-SWITCH
+           END-READ
+           IF YTD-NEW-EMPLOYEE-SWITCH = 'YES'
+               MOVE GROSS-SALARY TO YTD-GROSS
+               MOVE TAXES        TO YTD-TAXES
+               MOVE NET-SALARY   TO YTD-NET
+               WRITE YTD-MASTER-RECORD
+           ELSE
+               ADD GROSS-SALARY TO YTD-GROSS
+               ADD TAXES        TO YTD-TAXES
+               ADD NET-SALARY   TO YTD-NET
+               REWRITE YTD-MASTER-RECORD
+           END-IF
+           IF YTD-MASTER-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR UPDATING EMPLOYEE-YTD-MASTER!!!'
+              DISPLAY 'STATUS-CODE = ' YTD-MASTER-FILE-STATUS
+              GO TO STOPRUN
+           END-IF.
 
        PRINT-INVALID-RECORD.
            MOVE SPACES                   TO INVALID-PAYROLL-OUT
@@ -291,7 +783,8 @@
               DISPLAY '***ERROR WRITING INVALID PAYROLL FILE!!!'
               DISPLAY 'STATUS-CODE = ' INVALID-PAYROLL-FILE-STATUS
               GO TO STOPRUN
-           END-IF.
+           END-IF
+           ADD 1 TO RECORDS-INVALID-COUNT.
 
        PRINT-VALID-RECORD.
            MOVE SPACES                   TO VALID-PAYROLL-OUT
@@ -300,6 +793,7 @@
            MOVE PAYROLL-HOUR-RATE        TO VALID-PAYROLL-HOUR-RATE
            MOVE PAYROLL-AFM              TO VALID-PAYROLL-AFM
            MOVE AFM-STATUS               TO VALID-PAYROLL-AFM-STATUS
+           MOVE OVERTIME-SALARY          TO VALID-PAYROLL-OVERTIME
            MOVE GROSS-SALARY             TO VALID-PAYROLL-GROSS
            MOVE TAXES                    TO VALID-PAYROLL-TAXES
            MOVE NET-SALARY               TO VALID-PAYROLL-NET
@@ -309,8 +803,78 @@
               DISPLAY '***ERROR WRITING VALID PAYROLL FILE!!!'
               DISPLAY 'STATUS-CODE = ' VALID-PAYROLL-FILE-STATUS
               GO TO STOPRUN
+           END-IF
+           ADD 1 TO RECORDS-VALID-COUNT.
+
+      *----Writes a formatted per-employee payslip block.
+       PRINT-PAYSLIP-RECORD.
+           MOVE GROSS-SALARY             TO GROSS-SALARY-Z
+           MOVE TAXES                    TO TAXES-Z
+           MOVE NET-SALARY                TO NET-SALARY-Z
+           MOVE OVERTIME-SALARY           TO OVERTIME-SALARY-Z
+           MOVE PAYROLL-HOURS-WORKED       TO PAYSLIP-HOURS-Z
+           MOVE PAYROLL-HOUR-RATE          TO PAYSLIP-RATE-Z
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'PAYSLIP FOR: ' PAYROLL-EMPLOYEE-NAME
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'AFM: ' PAYROLL-AFM
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'HOURS WORKED: ' PAYSLIP-HOURS-Z
+               '   HOUR RATE: ' PAYSLIP-RATE-Z
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'GROSS SALARY: ' GROSS-SALARY-Z
+               '   OVERTIME PAY: ' OVERTIME-SALARY-Z
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'TAXES: ' TAXES-Z
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE SPACES                   TO PAYSLIP-OUT
+           STRING 'NET SALARY: ' NET-SALARY-Z
+               DELIMITED BY SIZE INTO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN
+
+           MOVE ALL '-'                  TO PAYSLIP-LINE
+           PERFORM WRITE-PAYSLIP-LINE-RTN.
+
+       WRITE-PAYSLIP-LINE-RTN.
+           MOVE X'0D0A'                  TO PAYSLIP-CRLF
+           WRITE PAYSLIP-OUT
+           IF PAYSLIP-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING PAYSLIP FILE!!!'
+              DISPLAY 'STATUS-CODE = ' PAYSLIP-FILE-STATUS
+              GO TO STOPRUN
            END-IF.
 
+      *----Writes one bulk-credit line per employee to
+      *----BANK-TRANSFER-FILE.
+       PRINT-BANK-TRANSFER-RECORD.
+           MOVE SPACES                   TO BANK-TRANSFER-OUT
+           MOVE PAYROLL-AFM               TO BANK-TRANSFER-REFERENCE
+           MOVE PAYROLL-EMPLOYEE-NAME     TO BANK-TRANSFER-NAME
+           MOVE NET-SALARY                 TO BANK-TRANSFER-AMOUNT
+           MOVE X'0D0A'                   TO BANK-TRANSFER-CRLF
+           WRITE BANK-TRANSFER-OUT
+           IF BANK-TRANSFER-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING BANK-TRANSFER FILE!!!'
+              DISPLAY 'STATUS-CODE = ' BANK-TRANSFER-FILE-STATUS
+              GO TO STOPRUN
+           END-IF
+           ADD 1 TO BANK-TRANSFER-COUNT.
+
        FINAL-RTN.
            MOVE TOTAL-GROSS TO TOTAL-GROSS-Z
            MOVE TOTAL-TAXES TO TOTAL-TAXES-Z
@@ -319,7 +883,35 @@
            DISPLAY 'TOTAL TAXES APPLIED: ' TOTAL-TAXES-Z
            DISPLAY 'TOTAL NET SALARY OF ALL EMPLOYEES: ' TOTAL-NET-Z
 
+      *----The run completed normally: truncate the restart file so
+      *----the next run starts fresh instead of resuming a finished batch.
+           CLOSE RESTART-FILE
+           OPEN OUTPUT RESTART-FILE
+           IF RESTART-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING OUTPUT FILE: RESTART-FILE!!!'
+              DISPLAY 'STATUS-CODE = ' RESTART-FILE-STATUS
+              GO TO STOPRUN
+           END-IF
+           CLOSE RESTART-FILE
+
+           PERFORM PRINT-BANK-TRANSFER-TRAILER.
            PERFORM PRINT-STATS.
+           PERFORM PRINT-RECONCILIATION-RTN.
+
+      *----Writes the batch-total trailer required by the bank's
+      *----bulk-credit layout.
+       PRINT-BANK-TRANSFER-TRAILER.
+           MOVE SPACES                   TO BANK-TRANSFER-TRAILER
+           MOVE 'BATCH TOTAL'            TO BANK-TRANSFER-TRAILER-LABEL
+           MOVE BANK-TRANSFER-COUNT      TO BANK-TRANSFER-TRAILER-COUNT
+           MOVE TOTAL-NET                 TO BANK-TRANSFER-TRAILER-TOTAL
+           MOVE X'0D0A'                  TO BANK-TRANSFER-TRAILER-CRLF
+           WRITE BANK-TRANSFER-TRAILER
+           IF BANK-TRANSFER-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING BANK-TRANSFER FILE!!!'
+              DISPLAY 'STATUS-CODE = ' BANK-TRANSFER-FILE-STATUS
+              GO TO STOPRUN
+           END-IF.
 
        PRINT-STATS.
            MOVE SPACES                            TO STATS-OUT
@@ -353,5 +945,66 @@
               GO TO STOPRUN
            END-IF.
 
+      *----Balances records read against records written valid plus
+      *----invalid, flagging a discrepancy rather than going unnoticed.
+       PRINT-RECONCILIATION-RTN.
+           COMPUTE RECORDS-ACCOUNTED-COUNT =
+               RECORDS-VALID-COUNT + RECORDS-INVALID-COUNT
+           IF RECORDS-ACCOUNTED-COUNT = RECORDS-READ-COUNT
+               MOVE 'YES' TO RECON-BALANCE-SWITCH
+           ELSE
+               MOVE 'NO'  TO RECON-BALANCE-SWITCH
+           END-IF
+
+           MOVE SPACES                            TO RECON-STATS-OUT
+           MOVE 'RECORDS READ FROM PAYROLL-FILE: ' TO RECON-TITLE
+           MOVE RECORDS-READ-COUNT                TO RECON-VALUE
+           MOVE X'0D0A'                            TO RECON-CRLF
+           WRITE RECON-STATS-OUT
+           IF STATS-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING STATS FILE!!!'
+              DISPLAY 'STATUS-CODE = ' STATS-FILE-STATUS
+              GO TO STOPRUN
+           END-IF
+
+           MOVE SPACES                            TO RECON-STATS-OUT
+           MOVE 'RECORDS WRITTEN TO VALID-PAYROLL-FILE: ' TO
+               RECON-TITLE
+           MOVE RECORDS-VALID-COUNT               TO RECON-VALUE
+           MOVE X'0D0A'                            TO RECON-CRLF
+           WRITE RECON-STATS-OUT
+           IF STATS-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING STATS FILE!!!'
+              DISPLAY 'STATUS-CODE = ' STATS-FILE-STATUS
+              GO TO STOPRUN
+           END-IF
+
+           MOVE SPACES                            TO RECON-STATS-OUT
+           MOVE 'RECORDS WRITTEN TO INVALID-PAYROLL-FILE: ' TO
+               RECON-TITLE
+           MOVE RECORDS-INVALID-COUNT             TO RECON-VALUE
+           MOVE X'0D0A'                            TO RECON-CRLF
+           WRITE RECON-STATS-OUT
+           IF STATS-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING STATS FILE!!!'
+              DISPLAY 'STATUS-CODE = ' STATS-FILE-STATUS
+              GO TO STOPRUN
+           END-IF
+
+           MOVE SPACES                            TO RECON-STATS-OUT
+           IF RECON-BALANCE-SWITCH = 'YES'
+               MOVE 'CONTROL TOTALS BALANCE' TO RECON-TITLE
+           ELSE
+               MOVE 'CONTROL TOTALS OUT OF BALANCE -- SEE ABOVE' TO
+                   RECON-TITLE
+           END-IF
+           MOVE 0                                 TO RECON-VALUE
+           MOVE X'0D0A'                            TO RECON-CRLF
+           WRITE RECON-STATS-OUT
+           IF STATS-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING STATS FILE!!!'
+              DISPLAY 'STATUS-CODE = ' STATS-FILE-STATUS
+              GO TO STOPRUN
+           END-IF.
 
        END PROGRAM EMPLOYEE-PAYROLL.
